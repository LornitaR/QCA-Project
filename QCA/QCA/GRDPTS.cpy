@@ -0,0 +1,19 @@
+*> GRDPTS - grade to quality-points conversion table, shared by any
+*> program that needs to turn a Grade code into the points used in a
+*> QCA calculation. Keeping the scale here means a change to the
+*> grading scheme is a one-copybook change instead of a search through
+*> every program that calculates a QCA.
+*>
+*> GrdptsQualFlag is "Y" for every grade that counts towards the
+*> qualifying-credit total (A1 down to F) and "N" for the two
+*> non-graded outcomes (NG - non-graded, W - withdrawn), which are
+*> carried on a transcript but excluded from the QCA.
+01  GrdptsTableValues.
+    02  FILLER PIC X(78) VALUE
+        "A1400YA2360YB1320YB2280YB3240YC1200YC2160YC3120YD1080YD2040YF 000YNG000NW 000N".
+01  GrdptsTable REDEFINES GrdptsTableValues.
+    02  GrdptsEntry OCCURS 13 TIMES INDEXED BY GrdptsIdx.
+        03  GrdptsCode        PIC X(2).
+        03  GrdptsPoints      PIC 9V99.
+        03  GrdptsQualFlag    PIC X(1).
+            88  GrdptsIsQualifying VALUE "Y".
