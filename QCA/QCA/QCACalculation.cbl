@@ -9,22 +9,44 @@ SELECT StudentFile ASSIGN TO "qca.dat"
     ORGANIZATION IS LINE SEQUENTIAL.
 SELECT WorkFile ASSIGN TO "WorkFile.tmp".
 
-SELECT ReportFile ASSIGN TO "10100814.htm".
+SELECT ReportFile ASSIGN DYNAMIC WsReportFileName
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+*> FILE STATUS lets OPEN EXTEND on a resumed run (see Begin) tell a
+*> missing file - the extract was archived off between runs, or the
+*> prior run crashed before ever reaching its first OPEN OUTPUT - from
+*> a real I/O error, and fall back to OPEN OUTPUT instead of aborting.
+SELECT ExceptionFile ASSIGN TO "QCAEXCEPT.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WsExceptionFileStatus.
+
+*> Holds a single line recording how many students this run has fully
+*> completed, so a run that abends partway through qca.dat can restart
+*> without reprocessing students already reported on. FILE STATUS lets
+*> us tell "no checkpoint yet" (a fresh run) from a real I/O error.
+SELECT CheckpointFile ASSIGN TO "QCACKPT.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WsCkptFileStatus.
+
+*> Fixed-format extract for the central Student Records System - one
+*> record per module, across the whole batch, fed from the same
+*> per-module figures that drive the HTML report. FILE STATUS - see
+*> the note on ExceptionFile above.
+SELECT SrsExtractFile ASSIGN TO "QCASRS.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WsSrsFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
+*> StudentRec is comma-delimited text UNSTRUNG into either the header
+*> fields or WorkFileRec below, not a positional layout - it has to be
+*> wide enough to hold a whole line including the delimiters, not just
+*> the sum of the field widths.
 FD StudentFile.
 01 StudentRec.
     88 EndOfFile        VALUE HIGH-VALUES.
-    02 Semester         PIC 9.
-    02 ModuleCode       PIC X(6).
-    02 ModuleName       PIC X(28).
-    02 Grade            PIC XX.
-    02 Credits          PIC 9.
-    02 AccHours         PIC 99.
-    02 NonQHours        PIC 99.
-    02 Factor           PIC 9.
-    
+    02 StudentRecText    PIC X(80).
+
 SD WorkFile.
 01 WorkFileRec.
     02 WkSemester         PIC 9.
@@ -38,29 +60,570 @@ SD WorkFile.
 
 FD ReportFile.
 01 ReportBody             PIC X(500).
-    
+
+FD ExceptionFile.
+01 ExceptionBody          PIC X(100).
+
+FD CheckpointFile.
+01 CheckpointBody         PIC 9(6).
+
+*> Student/Semester/ModuleCode/Credits/QCA, positional - no delimiters,
+*> since the SRS side reads this by column not by comma.
+FD SrsExtractFile.
+01 SrsExtractBody.
+    02 SrsStudentId        PIC X(8).
+    02 SrsSemester         PIC 9.
+    02 SrsModuleCode       PIC X(6).
+    02 SrsCredits          PIC 9.
+    02 SrsQca              PIC 9V99.
+
 WORKING-STORAGE SECTION.
 
+*> qca.dat now holds a whole class: each student's modules are led in
+*> by an "H" header record carrying the student id/name, followed by
+*> "D" detail records for each module, up to the next "H" or EOF.
+01 WsRecordType              PIC X VALUE SPACES.
+    88 WsIsHeaderRecord          VALUE "H".
+
+01 WsStudentId               PIC X(8)  VALUE SPACES.
+01 WsStudentName             PIC X(30) VALUE SPACES.
+01 WsReportFileName          PIC X(20) VALUE SPACES.
+
+*> Grade points for the QCA formula. Inline for now - the plan is to
+*> pull this out to a shared table once more programs need it.
+01 WsGradePoints            PIC 9V99 VALUE ZERO.
+01 WsGradeQualifies         PIC X VALUE "N".
+    88 WsGradeIsQualifying      VALUE "Y".
+
+01 WsModulePoints           PIC 9(6)V99 VALUE ZERO.
+01 WsQualModuleCredits       PIC 9(6)V99 VALUE ZERO.
+01 WsTotalPoints            PIC 9(6)V99 VALUE ZERO.
+01 WsTotalQualCredits       PIC 9(6)V99 VALUE ZERO.
+01 WsOverallQca             PIC 9V99    VALUE ZERO.
+
+01 WsSortStatus               PIC X VALUE "N".
+    88 WsNoMoreSortedRecords      VALUE "Y".
+
+*> Semester subtotals for the cumulative QCA trend section - reset
+*> every time WkSemester changes as the sorted records come back,
+*> while WsTotalPoints/WsTotalQualCredits (above) keep running across
+*> the whole student to give the cumulative figures carried forward.
+01 WsCurrentSemester         PIC 9 VALUE ZERO.
+01 WsSemPoints               PIC 9(6)V99 VALUE ZERO.
+01 WsSemQualCredits          PIC 9(6)V99 VALUE ZERO.
+01 WsSemQca                  PIC 9V99    VALUE ZERO.
+
+*> Published QCA cutoffs for the final award classification.
+01 WsClassification          PIC X(40) VALUE SPACES.
+
+*> Validation of the unstrung detail record before it is let anywhere
+*> near the QCA calculation - a record that fails is logged to the
+*> exceptions report and left out of the student's WorkFile entirely.
+01 WsValidationFlag          PIC X VALUE "Y".
+    88 WsRecordIsValid           VALUE "Y" FALSE "N".
+
+01 WsExceptionReason         PIC X(40) VALUE SPACES.
+01 WsExceptionLine           PIC X(100) VALUE SPACES.
+
+*> Checkpoint/restart for a large qca.dat batch - WsStudentsToSkip is
+*> the count of students a previous run already completed (read back
+*> from QCACKPT.dat), WsStudentsSkipped counts them going past on this
+*> run, and WsStudentsDone counts students actually processed this run.
+*> A new checkpoint is written every WsCheckpointInterval students
+*> completed. This has to stay at 1: ProcessOneStudent fully flushes a
+*> student's exception/extract rows to QCAEXCEPT.txt/QCASRS.dat before
+*> CheckpointIfDue ever runs, so checkpointing after every student is
+*> what makes WsStudentsToSkip on the next run line up exactly with the
+*> rows already on disk. Any larger interval reopens a window where a
+*> student's rows are flushed but not yet checkpointed - an abend in
+*> that window makes the restart replay and re-flush that student's
+*> rows a second time, duplicating them in both files.
+01 WsCkptFileStatus          PIC XX VALUE "00".
+01 WsExceptionFileStatus     PIC XX VALUE "00".
+01 WsSrsFileStatus           PIC XX VALUE "00".
+01 WsCheckpointInterval      PIC 9(4) VALUE 1.
+01 WsStudentsToSkip          PIC 9(6) VALUE ZERO.
+01 WsStudentsSkipped         PIC 9(6) VALUE ZERO.
+01 WsStudentsDone            PIC 9(6) VALUE ZERO.
+01 WsCheckpointTotal         PIC 9(6) VALUE ZERO.
+01 WsCkptDivQuotient         PIC 9(6) VALUE ZERO.
+01 WsCkptDivRemainder        PIC 9(4) VALUE ZERO.
+
+*> Shared grade-to-points table - see GRDPTS.cpy.
+COPY GRDPTS.
+
+01 WsHtmlLine                PIC X(300) VALUE SPACES.
+
+01 WsDisplayFields.
+    02 WsDispPoints           PIC Z9.99.
+    02 WsDispCredits          PIC ZZZ9.99.
+    02 WsDispQca              PIC Z9.99.
+    02 WsDispSemCredits       PIC ZZZ9.99.
+    02 WsDispSemQca           PIC Z9.99.
+    02 WsDispCumCredits       PIC ZZZ9.99.
+    02 WsDispCumQca           PIC Z9.99.
+
 PROCEDURE DIVISION.
 Begin.
     OPEN INPUT StudentFile
+    PERFORM ReadCheckpoint
+    IF WsStudentsToSkip > 0
+        *> Resuming a run that already reported on earlier students -
+        *> EXTEND keeps their exception/extract rows instead of the
+        *> fresh-run OPEN OUTPUT below wiping them out. Either file can
+        *> still be missing at this point (archived off by the SRS feed
+        *> between runs, or never created because the prior run crashed
+        *> before its first OPEN OUTPUT), so fall back to OPEN OUTPUT
+        *> rather than aborting the whole batch over a missing file.
+        OPEN EXTEND ExceptionFile
+        IF WsExceptionFileStatus = "35"
+            OPEN OUTPUT ExceptionFile
+            PERFORM WriteExceptionHeader
+        END-IF
+        OPEN EXTEND SrsExtractFile
+        IF WsSrsFileStatus = "35"
+            OPEN OUTPUT SrsExtractFile
+        END-IF
+    ELSE
+        OPEN OUTPUT ExceptionFile
+        OPEN OUTPUT SrsExtractFile
+        PERFORM WriteExceptionHeader
+    END-IF
+    PERFORM ReadStudentRecord
+    PERFORM UNTIL EndOfFile
+        IF WsStudentsSkipped < WsStudentsToSkip
+            PERFORM SkipOneStudent
+        ELSE
+            PERFORM ProcessOneStudent
+            PERFORM CheckpointIfDue
+        END-IF
+    END-PERFORM
+    CLOSE StudentFile, ExceptionFile, SrsExtractFile
+    PERFORM ResetCheckpoint
+
+    STOP RUN.
+
+*> Reads back how many students a previous run already completed, so
+*> this run can skip straight past them. A missing QCACKPT.dat (status
+*> 35, a fresh run) just leaves WsStudentsToSkip at zero; any other
+*> non-zero status is a real I/O error (permissions, disk), not a
+*> fresh run, so it abends instead of silently restarting the batch
+*> from scratch.
+ReadCheckpoint.
+    MOVE ZERO TO WsStudentsToSkip
+    OPEN INPUT CheckpointFile
+    IF WsCkptFileStatus = "00"
+        READ CheckpointFile
+            AT END CONTINUE
+        END-READ
+        IF WsCkptFileStatus = "00"
+            MOVE CheckpointBody TO WsStudentsToSkip
+        END-IF
+        CLOSE CheckpointFile
+    ELSE
+        IF WsCkptFileStatus NOT = "35"
+            DISPLAY "QCACalculation: error opening QCACKPT.dat, status "
+                WsCkptFileStatus
+            STOP RUN
+        END-IF
+    END-IF
+    .
+
+*> Passes over one already-completed student's header and detail
+*> records without opening a report file or touching the calculation -
+*> just enough work to get back to where the last run left off.
+SkipOneStudent.
+    PERFORM ReadStudentRecord
+    PERFORM UNTIL EndOfFile OR WsIsHeaderRecord
+        PERFORM ReadStudentRecord
+    END-PERFORM
+    ADD 1 TO WsStudentsSkipped
+    .
+
+*> Writes a new checkpoint every WsCheckpointInterval students, so a
+*> run that abends only has to redo the students since the last one -
+*> currently every student (see WsCheckpointInterval), so that "redo"
+*> window never includes a student whose rows were already flushed.
+CheckpointIfDue.
+    ADD 1 TO WsStudentsDone
+    DIVIDE WsStudentsDone BY WsCheckpointInterval
+        GIVING WsCkptDivQuotient REMAINDER WsCkptDivRemainder
+    IF WsCkptDivRemainder = 0
+        PERFORM WriteCheckpoint
+    END-IF
+    .
+
+WriteCheckpoint.
+    COMPUTE WsCheckpointTotal = WsStudentsToSkip + WsStudentsDone
+    OPEN OUTPUT CheckpointFile
+    MOVE WsCheckpointTotal TO CheckpointBody
+    WRITE CheckpointBody
+    CLOSE CheckpointFile
+    .
+
+*> A run that reaches the end of qca.dat finished clean, so the
+*> checkpoint is cleared back to zero ready for the next full run.
+ResetCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    MOVE ZERO TO CheckpointBody
+    WRITE CheckpointBody
+    CLOSE CheckpointFile
+    .
+
+*> Reads the next StudentRec and peeks at its record type so the
+*> caller can tell a new student's header from another detail line
+*> without having to UNSTRING the whole record twice.
+ReadStudentRecord.
     READ StudentFile
         AT END SET EndOfFile TO TRUE
     END-READ
-	PERFORM UNTIL EndOfFile
-        UNSTRING StudentRec  DELIMITED BY "," 
-            INTO WkSemester, WkModuleCode, WkModuleName, WkGrade, WkCredits, WkAccHours, WkNonQHours, WkFactor
+    IF NOT EndOfFile
+        PERFORM PeekRecordType
+    END-IF
+    .
+
+PeekRecordType.
+    UNSTRING StudentRecText DELIMITED BY ","
+        INTO WsRecordType
+    .
+
+*> Drives one student's worth of the report: the current record is
+*> expected to be that student's "H" header, read by the caller. The
+*> student's modules are sorted by semester and module code before the
+*> report is built, so the transcript reads in registration order
+*> regardless of what order qca.dat happens to carry them in.
+ProcessOneStudent.
+    PERFORM UnstringHeaderRecord
+    PERFORM InitializeStudentTotals
+    PERFORM OpenStudentReportFile
+    PERFORM WriteReportHeader
+    SORT WorkFile ON ASCENDING KEY WkSemester WkModuleCode
+        INPUT PROCEDURE ReleaseStudentDetails
+        OUTPUT PROCEDURE BuildSortedReport
+    PERFORM WriteOverallTotal
+    PERFORM WriteClassificationBand
+    PERFORM WriteReportFooter
+    CLOSE ReportFile
+    .
+
+UnstringHeaderRecord.
+    UNSTRING StudentRecText DELIMITED BY ","
+        INTO WsRecordType, WsStudentId, WsStudentName
+    .
+
+UnstringDetailRecord.
+    UNSTRING StudentRecText DELIMITED BY ","
+        INTO WsRecordType, WkSemester, WkModuleCode, WkModuleName,
+             WkGrade, WkCredits, WkAccHours, WkNonQHours, WkFactor
+    .
+
+*> SORT input procedure: reads this student's "D" records and RELEASEs
+*> each one to WorkFile, stopping at the next "H" header or EOF. A
+*> record that fails validation is logged to the exceptions report
+*> instead of being released, so it never reaches the calculation.
+ReleaseStudentDetails.
+    PERFORM ReadStudentRecord
+    PERFORM UNTIL EndOfFile OR WsIsHeaderRecord
+        PERFORM UnstringDetailRecord
+        PERFORM ValidateDetailRecord
+        IF WsRecordIsValid
             RELEASE WorkFileRec
-            READ StudentFIle
-                AT END SET EndOfFile TO TRUE
-            END-READ
-    END-PERFORM.
-        
-    
+        ELSE
+            PERFORM WriteExceptionLine
+        END-IF
+        PERFORM ReadStudentRecord
+    END-PERFORM
+    .
+
+*> Range/lookup checks on the unstrung detail fields. Anything that
+*> fails is reported with the module code and the reason, so data
+*> entry errors from the registrar feed get caught before they skew a
+*> student's QCA instead of silently flowing into the calculation.
+ValidateDetailRecord.
+    SET WsRecordIsValid TO TRUE
+    MOVE SPACES TO WsExceptionReason
+    EVALUATE TRUE
+        WHEN NOT WkCredits NUMERIC OR WkCredits = 0
+            SET WsRecordIsValid TO FALSE
+            MOVE "credits out of range" TO WsExceptionReason
+        WHEN NOT WkFactor NUMERIC OR (WkFactor NOT = 0 AND WkFactor NOT = 1)
+            SET WsRecordIsValid TO FALSE
+            MOVE "factor must be 0 or 1" TO WsExceptionReason
+        WHEN NOT WkAccHours NUMERIC OR NOT WkNonQHours NUMERIC
+            SET WsRecordIsValid TO FALSE
+            MOVE "acc/non-qualifying hours not numeric" TO WsExceptionReason
+        WHEN WkNonQHours > WkAccHours
+            SET WsRecordIsValid TO FALSE
+            MOVE "non-qualifying hours exceed acc hours" TO WsExceptionReason
+        WHEN OTHER
+            PERFORM CheckGradeCodeKnown
+            IF NOT WsRecordIsValid
+                MOVE "invalid grade code" TO WsExceptionReason
+            END-IF
+    END-EVALUATE
+    .
+
+*> Confirms WkGrade appears in the shared GRDPTS table (see GRDPTS.cpy)
+*> rather than duplicating the list of valid grade codes here.
+CheckGradeCodeKnown.
+    SET WsRecordIsValid TO FALSE
+    SET GrdptsIdx TO 1
+    SEARCH GrdptsEntry
+        WHEN GrdptsCode (GrdptsIdx) = WkGrade
+            SET WsRecordIsValid TO TRUE
+    END-SEARCH
+    .
+
+*> SORT output procedure: RETURNs the sorted detail records, one at a
+*> time, straight into WorkFileRec, and drives the calculation and the
+*> per-module report line from there. Records come back in semester
+*> order, so a change in WkSemester marks the end of the previous
+*> semester and triggers its subtotal/cumulative trend line.
+BuildSortedReport.
+    MOVE ZERO TO WsCurrentSemester
+    MOVE "N" TO WsSortStatus
+    PERFORM ReturnSortedRecord
+    PERFORM UNTIL WsNoMoreSortedRecords
+        IF WkSemester NOT = WsCurrentSemester
+            PERFORM HandleSemesterChange
+        END-IF
+        PERFORM LookUpGradePoints
+        PERFORM AccumulateModule
+        PERFORM ComputeOverallQca
+        PERFORM WriteModuleLine
+        PERFORM WriteSrsExtractLine
+        PERFORM ReturnSortedRecord
+    END-PERFORM
+    IF WsCurrentSemester NOT = ZERO
+        PERFORM WriteSemesterTrendLine
+    END-IF
+    .
+
+*> Closes out the semester just finished (if any) with a trend line,
+*> then starts fresh semester subtotals for the one that is starting.
+HandleSemesterChange.
+    IF WsCurrentSemester NOT = ZERO
+        PERFORM WriteSemesterTrendLine
+    END-IF
+    MOVE WkSemester TO WsCurrentSemester
+    MOVE ZERO TO WsSemPoints
+    MOVE ZERO TO WsSemQualCredits
+    .
+
+ReturnSortedRecord.
+    RETURN WorkFile
+        AT END SET WsNoMoreSortedRecords TO TRUE
+    END-RETURN
+    .
+
+InitializeStudentTotals.
+    MOVE ZERO TO WsTotalPoints
+    MOVE ZERO TO WsTotalQualCredits
+    MOVE ZERO TO WsOverallQca
+    .
+
+*> One report per student, named from their student id, so a whole
+*> class can be run from one qca.dat without re-editing the program.
+OpenStudentReportFile.
+    MOVE SPACES TO WsReportFileName
+    STRING WsStudentId DELIMITED BY SPACE
+           ".htm"       DELIMITED BY SIZE
+        INTO WsReportFileName
     OPEN OUTPUT ReportFile
-    
-    CLOSE StudentFile, ReportFile
-    
-    
+    .
+
+*> Looks WkGrade up in the shared GRDPTS table (see GRDPTS.cpy) for
+*> its points and whether it counts towards qualifying credits. An
+*> unrecognised grade carries zero points and does not qualify - it
+*> should already have been caught by ValidateDetailRecord.
+LookUpGradePoints.
+    MOVE ZERO TO WsGradePoints
+    MOVE "N" TO WsGradeQualifies
+    SET GrdptsIdx TO 1
+    SEARCH GrdptsEntry
+        WHEN GrdptsCode (GrdptsIdx) = WkGrade
+            MOVE GrdptsPoints (GrdptsIdx) TO WsGradePoints
+            IF GrdptsIsQualifying (GrdptsIdx)
+                MOVE "Y" TO WsGradeQualifies
+            END-IF
+    END-SEARCH
+    .
+
+*> AccHours is how many of the module's hours were actually
+*> accumulated on this attempt, and NonQHours is the portion of those
+*> that doesn't qualify this time round (typically hours already
+*> counted on an earlier attempt of a repeated/resit module).
+*> ValidateDetailRecord already rejects NonQHours > AccHours, so the
+*> qualifying fraction AccHours-less-NonQHours over AccHours can never
+*> go negative; multiplying Credits by that fraction scales the
+*> module's qualifying credits down by however much of it doesn't
+*> qualify, rather than subtracting NonQHours straight off Credits
+*> (a different, narrower field that NonQHours could easily exceed).
+*> Factor then weights the whole module - a resit carried at Factor 0
+*> drops out of the QCA entirely rather than double-counting credits
+*> already awarded.
+AccumulateModule.
+    MOVE ZERO TO WsModulePoints
+    MOVE ZERO TO WsQualModuleCredits
+    IF WsGradeIsQualifying AND WkFactor > 0 AND WkAccHours > 0
+        COMPUTE WsQualModuleCredits ROUNDED =
+            WkCredits * (WkAccHours - WkNonQHours) / WkAccHours
+        COMPUTE WsModulePoints ROUNDED =
+            WsGradePoints * WsQualModuleCredits * WkFactor
+        ADD WsModulePoints TO WsTotalPoints
+        ADD WsQualModuleCredits TO WsTotalQualCredits
+        ADD WsModulePoints TO WsSemPoints
+        ADD WsQualModuleCredits TO WsSemQualCredits
+    END-IF
+    .
+
+*> The running QCA as of the module/semester just accumulated -
+*> shared by the module line, the semester trend line and the final
+*> overall total, so the one formula lives in one place.
+ComputeOverallQca.
+    IF WsTotalQualCredits = 0
+        MOVE ZERO TO WsOverallQca
+    ELSE
+        COMPUTE WsOverallQca ROUNDED = WsTotalPoints / WsTotalQualCredits
+    END-IF
+    .
+
+WriteReportHeader.
+    STRING "<html><head><title>QCA Report - " DELIMITED BY SIZE
+           WsStudentId DELIMITED BY SPACE
+           "</title></head><body>" DELIMITED BY SIZE
+        INTO WsHtmlLine
+    PERFORM EmitReportLine
+    STRING "<h1>Quality Credit Average Report</h1>" DELIMITED BY SIZE
+        INTO WsHtmlLine
+    PERFORM EmitReportLine
+    *> WsStudentName is a full name, not a single token like
+    *> WsStudentId, so it can carry internal spaces ("Alice Anderson")
+    *> - DELIMITED BY SPACE would cut it at the first one. TRIM drops
+    *> just the trailing pad instead.
+    STRING "<p>Student: " DELIMITED BY SIZE
+           WsStudentId DELIMITED BY SPACE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(WsStudentName) DELIMITED BY SIZE
+           "</p>" DELIMITED BY SIZE
+        INTO WsHtmlLine
+    PERFORM EmitReportLine
+    STRING "<table border=""1"">" DELIMITED BY SIZE INTO WsHtmlLine
+    PERFORM EmitReportLine
+    STRING "<tr><th>Sem</th><th>Module Code</th><th>Module Name</th>"
+           "<th>Grade</th><th>Credits</th><th>Points</th></tr>"
+        DELIMITED BY SIZE INTO WsHtmlLine
+    PERFORM EmitReportLine
+    .
+
+WriteModuleLine.
+    MOVE WsModulePoints TO WsDispPoints
+    STRING "<tr><td>" WkSemester "</td><td>" WkModuleCode "</td><td>"
+           WkModuleName "</td><td>" WkGrade "</td><td>" WkCredits
+           "</td><td>" WsDispPoints "</td></tr>" DELIMITED BY SIZE
+        INTO WsHtmlLine
+    PERFORM EmitReportLine
+    .
+
+*> One row per module into the Student Records System extract - the
+*> fixed-format feed (QCASRS.dat) sits alongside the HTML report and
+*> is built from the same per-module figures, so the two never drift
+*> apart.
+WriteSrsExtractLine.
+    MOVE WsStudentId  TO SrsStudentId
+    MOVE WkSemester   TO SrsSemester
+    MOVE WkModuleCode TO SrsModuleCode
+    MOVE WkCredits    TO SrsCredits
+    MOVE WsOverallQca TO SrsQca
+    WRITE SrsExtractBody
+    .
+
+*> One row per semester in the trend section: that semester's own QCA
+*> plus the cumulative QCA/credits carried forward through it. Called
+*> with WsTotalPoints/WsTotalQualCredits already including this
+*> semester's modules, so the cumulative figures are as of the end of
+*> the semester being reported.
+WriteSemesterTrendLine.
+    IF WsSemQualCredits = 0
+        MOVE ZERO TO WsSemQca
+    ELSE
+        COMPUTE WsSemQca ROUNDED = WsSemPoints / WsSemQualCredits
+    END-IF
+    PERFORM ComputeOverallQca
+    MOVE WsSemQualCredits   TO WsDispSemCredits
+    MOVE WsSemQca           TO WsDispSemQca
+    MOVE WsTotalQualCredits TO WsDispCumCredits
+    MOVE WsOverallQca       TO WsDispCumQca
+    STRING "<tr><td colspan=""6""><b>Semester " WsCurrentSemester
+           " - credits " WsDispSemCredits " QCA " WsDispSemQca
+           " &nbsp;|&nbsp; cumulative credits " WsDispCumCredits
+           " cumulative QCA " WsDispCumQca "</b></td></tr>"
+        DELIMITED BY SIZE INTO WsHtmlLine
+    PERFORM EmitReportLine
+    .
+
+WriteOverallTotal.
+    PERFORM ComputeOverallQca
+    MOVE WsTotalQualCredits TO WsDispCredits
+    MOVE WsOverallQca TO WsDispQca
+    STRING "</table><p>Total Qualifying Credits: " WsDispCredits "</p>"
+           "<p>Overall QCA: " WsDispQca "</p>" DELIMITED BY SIZE
+        INTO WsHtmlLine
+    PERFORM EmitReportLine
+    .
+
+*> Translates the final cumulative QCA into our published award
+*> classification, so advisors don't have to look the band up by hand
+*> every time they review a transcript.
+WriteClassificationBand.
+    EVALUATE TRUE
+        WHEN WsOverallQca >= 3.20
+            MOVE "First Class Honours" TO WsClassification
+        WHEN WsOverallQca >= 2.80
+            MOVE "Second Class Honours, Grade 1 (2.1)" TO WsClassification
+        WHEN WsOverallQca >= 2.40
+            MOVE "Second Class Honours, Grade 2 (2.2)" TO WsClassification
+        WHEN WsOverallQca >= 2.00
+            MOVE "Third Class Honours" TO WsClassification
+        WHEN WsOverallQca >= 1.20
+            MOVE "Pass" TO WsClassification
+        WHEN OTHER
+            MOVE "Fail" TO WsClassification
+    END-EVALUATE
+    *> WsClassification holds multi-word band names ("First Class
+    *> Honours"), so it gets the same TRIM treatment as WsStudentName
+    *> above rather than DELIMITED BY SPACE, which would cut it at the
+    *> first word.
+    STRING "<p><b>Classification: " DELIMITED BY SIZE
+           FUNCTION TRIM(WsClassification) DELIMITED BY SIZE
+           "</b></p>" DELIMITED BY SIZE
+        INTO WsHtmlLine
+    PERFORM EmitReportLine
+    .
+
+WriteReportFooter.
+    STRING "</body></html>" DELIMITED BY SIZE INTO WsHtmlLine
+    PERFORM EmitReportLine
+    .
+
+EmitReportLine.
+    MOVE SPACES TO ReportBody
+    MOVE WsHtmlLine TO ReportBody
+    WRITE ReportBody
+    MOVE SPACES TO WsHtmlLine
+    .
+
+WriteExceptionHeader.
+    MOVE "QCA EXCEPTIONS REPORT" TO ExceptionBody
+    WRITE ExceptionBody
+    MOVE "Student    Module Code  Reason" TO ExceptionBody
+    WRITE ExceptionBody
+    .
 
-    
+WriteExceptionLine.
+    STRING WsStudentId " " WkModuleCode "       " WsExceptionReason
+        DELIMITED BY SIZE INTO WsExceptionLine
+    MOVE WsExceptionLine TO ExceptionBody
+    WRITE ExceptionBody
+    MOVE SPACES TO WsExceptionLine
+    .
